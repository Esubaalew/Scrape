@@ -1,16 +1,612 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. Web-Scrape.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CTL-FILE
+        ASSIGN TO "SCRPCTL.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CTL-FILE-STATUS.
+
+    SELECT OUT-FILE
+        ASSIGN TO "SCRPOUT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-OUT-FILE-STATUS.
+
+    SELECT OPTIONAL CHK-FILE
+        ASSIGN TO "SCRPCHK.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CHK-STATUS.
+
+    SELECT OPTIONAL AUDIT-FILE
+        ASSIGN TO "SCRPAUD.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-STATUS.
+
+    SELECT OPTIONAL PRIOR-FILE
+        ASSIGN TO "SCRPPRI.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-PRIOR-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD  CTL-FILE.
+    COPY SCRPCTL.
+
+FD  OUT-FILE.
+    COPY SCRPOUT.
+
+FD  CHK-FILE.
+    COPY SCRPCHK.
+
+FD  AUDIT-FILE.
+    COPY SCRPAUD.
+
+FD  PRIOR-FILE.
+    COPY SCRPPRI.
+
 WORKING-STORAGE SECTION.
-01 HTML-Data PIC X(10000).
+01  WS-CTL-FILE-STATUS          PIC XX.
+01  WS-OUT-FILE-STATUS          PIC XX.
+01  WS-CHK-STATUS               PIC XX.
+01  WS-AUDIT-STATUS             PIC XX.
+01  WS-OPERATOR-ID              PIC X(8) VALUE 'BATCH'.
+01  WS-JOB-ID                   PIC X(8) VALUE 'BATCH001'.
+01  WS-EOF-CTL-FLAG             PIC X(1) VALUE 'N'.
+    88  WS-CTL-EOF              VALUE 'Y'.
+01  WS-CTL-SEQ                  PIC 9(4) VALUE ZERO.
+01  WS-RESTART-SEQ              PIC 9(4) VALUE ZERO.
+01  WS-CHK-COMPLETE-FLAG        PIC X(1) VALUE 'N'.
+    88  WS-CHK-COMPLETE         VALUE 'Y'.
+01  WS-RUN-DATE                 PIC X(8).
+01  WS-RUN-TIME                 PIC X(8).
+01  HTML-Data                   PIC X(10000).
+01  WS-CURL-STATUS              PIC 9(2).
+01  WS-CURL-LEN                 PIC 9(6).
+01  WS-TRUNC-FLAG               PIC X(1).
+01  WS-FETCH-OK-FLAG            PIC X(1).
+    88  WS-FETCH-OK             VALUE 'Y'.
+01  WS-FAIL-REASON              PIC X(60).
+01  WS-TAG-VALID-FLAG           PIC X(1).
+    88  WS-TAG-VALID            VALUE 'Y'.
+
+*> ---- paragraph extraction (feature request 004) ---------------------
+01  WS-SCAN-BUFFER              PIC X(10000).
+01  WS-JUNK                     PIC X(10000).
+01  WS-PTR                      PIC 9(6).
+01  WS-DONE-FLAG                PIC X(1).
+    88  WS-DONE                 VALUE 'Y'.
+*> SCRP-CTL-TAG is PIC X(20) (SCRPCTL.cpy) - a 20-character open tag
+*> derives a 21-character close tag ('</' + name + '>'), so these
+*> have to hold at least one more character than the control file's
+*> tag column or the STRING in 420-DERIVE-TAGS silently drops the
+*> trailing '>' and reference modification against WS-TAG-CLOSE-LEN
+*> reads past the field.
+01  WS-TAG-OPEN                 PIC X(22).
+01  WS-TAG-CLOSE                PIC X(22).
+01  WS-TAG-OPEN-LEN             PIC 9(2).
+01  WS-TAG-CLOSE-LEN            PIC 9(2).
+01  WS-REMAIN-LEN               PIC 9(6).
+01  WS-TAG-COUNT                PIC 9(4).
+01  WS-MAX-PARAS                PIC 9(4) VALUE 50.
+01  WS-PARA-COUNT               PIC 9(4) VALUE ZERO.
+01  WS-PARA-TRUNC-FLAG          PIC X(1) VALUE 'N'.
+    88  WS-PARA-TRUNCATED       VALUE 'Y'.
+01  WS-PARAGRAPH-TABLE.
+    05  WS-PARA-ENTRY OCCURS 50 TIMES PIC X(500).
+01  WS-SUBIDX                   PIC 9(4).
+01  WS-CHK-CHIDX                PIC 9(4).
+01  WS-CHK-TEXT-LEN             PIC 9(4).
+01  WS-DELIM-FOUND               PIC X(22).
+01  WS-DEPTH                    PIC 9(4).
+01  WS-PARA-START                PIC 9(6).
+01  WS-PARA-LEN                  PIC 9(6).
+01  WS-CLOSE-FOUND-FLAG          PIC X(1).
+    88  WS-CLOSE-FOUND           VALUE 'Y'.
+
+*> ---- day-over-day change detection (feature request 009) -------------
+01  WS-PRIOR-STATUS             PIC XX.
+01  WS-CHECKSUM                 PIC 9(9) VALUE ZERO.
+01  WS-CHANGE-FLAG              PIC X(1) VALUE '?'.
+01  WS-PRIOR-COUNT              PIC 9(4) VALUE ZERO.
+01  WS-PRIOR-IDX                PIC 9(4).
+01  WS-PRIOR-FOUND-FLAG         PIC X(1).
+    88  WS-PRIOR-FOUND          VALUE 'Y'.
+01  WS-MAX-PRIOR                PIC 9(4) VALUE 200.
+01  WS-PRIOR-OVERFLOW-FLAG      PIC X(1) VALUE 'N'.
+    88  WS-PRIOR-OVERFLOW       VALUE 'Y'.
+01  WS-PRIOR-TABLE.
+    05  WS-PRIOR-ENTRY OCCURS 200 TIMES.
+        10  WS-PRIOR-URL        PIC X(200).
+        10  WS-PRIOR-CHECKSUM   PIC 9(9).
 
 PROCEDURE DIVISION.
-    MOVE "https://www.example.com/" TO URL-STRING.
-    CALL 'CURL' USING URL-STRING HTML-Data.
 
-    INSPECT HTML-Data REPLACING ALL '<p>' BY ''.
+000-MAIN-PROCESS.
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-RUN-TIME FROM TIME
+    ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER"
+        ON EXCEPTION
+            CONTINUE
+    END-ACCEPT
+    ACCEPT WS-JOB-ID FROM ENVIRONMENT "JOB_ID"
+        ON EXCEPTION
+            CONTINUE
+    END-ACCEPT
+
+    OPEN INPUT CTL-FILE
+    IF WS-CTL-FILE-STATUS NOT = "00"
+        DISPLAY "WEB-SCRAPE: UNABLE TO OPEN SCRPCTL.DAT, STATUS="
+            WS-CTL-FILE-STATUS
+        STOP RUN
+    END-IF
+
+    PERFORM 160-LOAD-CHECKPOINT
+    PERFORM 165-OPEN-OUTPUT-FILE
+    PERFORM 170-LOAD-PRIOR-RESULTS
+    PERFORM 180-OPEN-AUDIT-FILE
 
-    DISPLAY "Text inside <p> tags: " HTML-Data.
+    PERFORM UNTIL WS-CTL-EOF
+        READ CTL-FILE
+            AT END
+                MOVE 'Y' TO WS-EOF-CTL-FLAG
+            NOT AT END
+                ADD 1 TO WS-CTL-SEQ
+                PERFORM 200-PROCESS-URL
+        END-READ
+    END-PERFORM
 
+    *> The whole control file was worked through to EOF with no
+    *> abend - mark the checkpoint complete so a deliberate same-day
+    *> rerun (ops wants to refresh results, not resume a crash)
+    *> reprocesses the full list instead of 160-LOAD-CHECKPOINT
+    *> finding today's checkpoint and skipping every URL as
+    *> "already done".
+    MOVE 'Y' TO WS-CHK-COMPLETE-FLAG
+    PERFORM 650-WRITE-CHECKPOINT
+
+    CLOSE CTL-FILE
+    CLOSE OUT-FILE
+    CLOSE AUDIT-FILE
     STOP RUN.
+
+160-LOAD-CHECKPOINT.
+    *> OPEN INPUT on a SELECT OPTIONAL file that does not exist yet
+    *> returns status "05", not "00" - CHK-FILE still has to be closed
+    *> in that case (it is left open in INPUT mode by the OPEN) or the
+    *> later OPEN OUTPUT in 650-WRITE-CHECKPOINT fails with status
+    *> "41" and the checkpoint is never written. Close unconditionally.
+    OPEN INPUT CHK-FILE
+    IF WS-CHK-STATUS = "00"
+        READ CHK-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                IF SCRP-CHK-RUN-DATE = WS-RUN-DATE
+                    IF SCRP-CHK-COMPLETE
+                        DISPLAY "WEB-SCRAPE: PRIOR RUN FOR " WS-RUN-DATE
+                            " ALREADY COMPLETED - REPROCESSING FULL LIST"
+                    ELSE
+                        MOVE SCRP-CHK-LAST-SEQ TO WS-RESTART-SEQ
+                        DISPLAY "WEB-SCRAPE: RESTARTING AFTER SEQUENCE "
+                            WS-RESTART-SEQ
+                    END-IF
+                END-IF
+        END-READ
+    END-IF
+    CLOSE CHK-FILE.
+
+165-OPEN-OUTPUT-FILE.
+    *> A restart (req 005) must not wipe out results already captured
+    *> for URLs completed before the earlier abend - OPEN EXTEND
+    *> appends instead of the OPEN OUTPUT truncation a fresh run needs.
+    *> LINE SEQUENTIAL files are not created by OPEN EXTEND under
+    *> GnuCOBOL (a missing file comes back status "35"), so a run with
+    *> no restart point, or one where the file does not exist yet,
+    *> falls back to OPEN OUTPUT.
+    IF WS-RESTART-SEQ > ZERO
+        OPEN EXTEND OUT-FILE
+        IF WS-OUT-FILE-STATUS = "35"
+            OPEN OUTPUT OUT-FILE
+        END-IF
+    ELSE
+        OPEN OUTPUT OUT-FILE
+    END-IF
+    IF WS-OUT-FILE-STATUS NOT = "00"
+        DISPLAY "WEB-SCRAPE: UNABLE TO OPEN SCRPOUT.DAT, STATUS="
+            WS-OUT-FILE-STATUS
+        STOP RUN
+    END-IF.
+
+170-LOAD-PRIOR-RESULTS.
+    *> Only the header record (PRI-OUT-PARA-SEQ = 0) per URL carries a
+    *> checksum, so that is all this needs to load - one table entry
+    *> per URL in the prior run's output file. SCRPPRI.DAT is optional
+    *> since there is no prior file to compare against on day one - an
+    *> absent file comes back status "05" under GnuCOBOL, not "00", so
+    *> (the same as 160-LOAD-CHECKPOINT) PRIOR-FILE must be closed
+    *> unconditionally or it is left open in INPUT mode for the rest
+    *> of the run.
+    OPEN INPUT PRIOR-FILE
+    IF WS-PRIOR-STATUS = "00"
+        PERFORM UNTIL WS-PRIOR-STATUS NOT = "00"
+                OR WS-PRIOR-COUNT >= WS-MAX-PRIOR
+            READ PRIOR-FILE
+                AT END
+                    CONTINUE
+                NOT AT END
+                    IF PRI-OUT-PARA-SEQ = ZERO
+                        ADD 1 TO WS-PRIOR-COUNT
+                        MOVE PRI-OUT-URL
+                            TO WS-PRIOR-URL(WS-PRIOR-COUNT)
+                        MOVE PRI-OUT-CHECKSUM
+                            TO WS-PRIOR-CHECKSUM(WS-PRIOR-COUNT)
+                    END-IF
+            END-READ
+        END-PERFORM
+
+        *> the loop above can stop either because the file ran out or
+        *> because the table filled up - keep reading (without
+        *> storing) to tell those two cases apart before warning, the
+        *> same way 400-EXTRACT-PARAGRAPHS flags the 50-paragraph cap.
+        PERFORM UNTIL WS-PRIOR-STATUS NOT = "00" OR WS-PRIOR-OVERFLOW
+            READ PRIOR-FILE
+                AT END
+                    CONTINUE
+                NOT AT END
+                    IF PRI-OUT-PARA-SEQ = ZERO
+                        MOVE 'Y' TO WS-PRIOR-OVERFLOW-FLAG
+                    END-IF
+            END-READ
+        END-PERFORM
+        IF WS-PRIOR-OVERFLOW
+            DISPLAY "WEB-SCRAPE: SCRPPRI.DAT HAS MORE THAN "
+                WS-MAX-PRIOR
+                " URLS - EXTRA URLS WILL SHOW AS '?' (NO PRIOR)"
+        END-IF
+    END-IF
+    CLOSE PRIOR-FILE.
+
+180-OPEN-AUDIT-FILE.
+    *> AUDIT-FILE is declared SELECT OPTIONAL so a brand-new
+    *> environment does not need an empty SCRPAUD.DAT pre-created.
+    *> Under GnuCOBOL, OPEN EXTEND on a non-existent OPTIONAL file
+    *> still succeeds (auto-creating it) - it just comes back with
+    *> FILE STATUS "05" rather than "00" to note the file was not
+    *> there before, so "05" is not a failure here and needs no
+    *> OPEN OUTPUT fallback. Only a genuine failure status (anything
+    *> other than "00" or "05") stops the run.
+    OPEN EXTEND AUDIT-FILE
+    IF WS-AUDIT-STATUS NOT = "00" AND WS-AUDIT-STATUS NOT = "05"
+        DISPLAY "WEB-SCRAPE: UNABLE TO OPEN SCRPAUD.DAT, STATUS="
+            WS-AUDIT-STATUS
+        STOP RUN
+    END-IF.
+
+650-WRITE-CHECKPOINT.
+    OPEN OUTPUT CHK-FILE
+    MOVE WS-RUN-DATE TO SCRP-CHK-RUN-DATE
+    MOVE WS-CTL-SEQ TO SCRP-CHK-LAST-SEQ
+    MOVE WS-CHK-COMPLETE-FLAG TO SCRP-CHK-COMPLETE-FLAG
+    WRITE SCRP-CHK-RECORD
+    CLOSE CHK-FILE.
+
+200-PROCESS-URL.
+    IF WS-CTL-SEQ <= WS-RESTART-SEQ
+        DISPLAY "WEB-SCRAPE: SKIPPING ALREADY-COMPLETED URL "
+            SCRP-CTL-URL
+    ELSE
+        MOVE SPACES TO HTML-Data
+        MOVE ZERO TO WS-CURL-STATUS
+        MOVE ZERO TO WS-CURL-LEN
+        MOVE 'N' TO WS-TRUNC-FLAG
+        MOVE SPACES TO WS-FAIL-REASON
+
+        PERFORM 410-VALIDATE-TAG
+
+        IF NOT WS-TAG-VALID
+            MOVE 'N' TO WS-FETCH-OK-FLAG
+            MOVE ZERO TO WS-PARA-COUNT
+            MOVE ZERO TO WS-CHECKSUM
+            MOVE '?' TO WS-CHANGE-FLAG
+            STRING "INVALID TAG PATTERN IN CONTROL FILE: "
+                SCRP-CTL-TAG DELIMITED BY SIZE INTO WS-FAIL-REASON
+            DISPLAY "WEB-SCRAPE: INVALID TAG PATTERN FOR " SCRP-CTL-URL
+        ELSE
+            CALL 'CURL' USING SCRP-CTL-URL HTML-Data
+                WS-CURL-STATUS WS-CURL-LEN
+            END-CALL
+
+            IF WS-CURL-LEN > LENGTH OF HTML-Data
+                MOVE 'Y' TO WS-TRUNC-FLAG
+                DISPLAY "WEB-SCRAPE: TRUNCATED CAPTURE FOR " SCRP-CTL-URL
+            END-IF
+
+            IF WS-CURL-STATUS = ZERO AND HTML-Data NOT = SPACES
+                MOVE 'Y' TO WS-FETCH-OK-FLAG
+                PERFORM 400-EXTRACT-PARAGRAPHS
+                PERFORM 430-COMPUTE-CHECKSUM
+                PERFORM 550-CHANGE-DETECTION
+            ELSE
+                MOVE 'N' TO WS-FETCH-OK-FLAG
+                MOVE ZERO TO WS-PARA-COUNT
+                MOVE ZERO TO WS-CHECKSUM
+                MOVE '?' TO WS-CHANGE-FLAG
+                STRING "FETCH FAILED - CURL STATUS " WS-CURL-STATUS
+                    DELIMITED BY SIZE INTO WS-FAIL-REASON
+                DISPLAY "WEB-SCRAPE: FETCH FAILED FOR " SCRP-CTL-URL
+                    " CURL STATUS=" WS-CURL-STATUS
+            END-IF
+        END-IF
+
+        PERFORM 500-WRITE-OUTPUT-RECORDS
+        PERFORM 600-WRITE-AUDIT-RECORD
+        PERFORM 650-WRITE-CHECKPOINT
+    END-IF.
+
+410-VALIDATE-TAG.
+    *> SCRPCTL.DAT is ops-editable (req 007) - a blank or malformed
+    *> tag column must not be allowed to turn into a one-character
+    *> close delimiter that matches almost every tag on the page, so
+    *> this is checked before 420-DERIVE-TAGS ever builds one.
+    MOVE 'Y' TO WS-TAG-VALID-FLAG
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(SCRP-CTL-TAG)) TO WS-TAG-OPEN-LEN
+    IF WS-TAG-OPEN-LEN < 3
+        MOVE 'N' TO WS-TAG-VALID-FLAG
+    ELSE
+        MOVE FUNCTION TRIM(SCRP-CTL-TAG) TO WS-TAG-OPEN
+        IF WS-TAG-OPEN(1:1) NOT = '<'
+                OR WS-TAG-OPEN(WS-TAG-OPEN-LEN:1) NOT = '>'
+            MOVE 'N' TO WS-TAG-VALID-FLAG
+        END-IF
+    END-IF.
+
+400-EXTRACT-PARAGRAPHS.
+    PERFORM 420-DERIVE-TAGS
+
+    *> "is there another open tag ahead" is checked with an INSPECT
+    *> TALLYING of the unscanned remainder before each UNSTRING call,
+    *> since UNSTRING's own ON OVERFLOW fires when receiving items run
+    *> out, not when a delimiter is absent.
+    MOVE HTML-Data TO WS-SCAN-BUFFER
+    MOVE 1 TO WS-PTR
+    MOVE ZERO TO WS-PARA-COUNT
+    MOVE 'N' TO WS-DONE-FLAG
+    MOVE 'N' TO WS-PARA-TRUNC-FLAG
+
+    PERFORM UNTIL WS-DONE
+            OR WS-PARA-COUNT >= WS-MAX-PARAS
+            OR WS-PTR > LENGTH OF WS-SCAN-BUFFER
+        COMPUTE WS-REMAIN-LEN = LENGTH OF WS-SCAN-BUFFER - WS-PTR + 1
+        MOVE ZERO TO WS-TAG-COUNT
+        INSPECT WS-SCAN-BUFFER(WS-PTR:WS-REMAIN-LEN)
+            TALLYING WS-TAG-COUNT
+            FOR ALL WS-TAG-OPEN(1:WS-TAG-OPEN-LEN)
+
+        IF WS-TAG-COUNT = ZERO
+            MOVE 'Y' TO WS-DONE-FLAG
+        ELSE
+            UNSTRING WS-SCAN-BUFFER
+                DELIMITED BY WS-TAG-OPEN(1:WS-TAG-OPEN-LEN)
+                INTO WS-JUNK
+                WITH POINTER WS-PTR
+            END-UNSTRING
+
+            PERFORM 440-FIND-MATCHING-CLOSE
+        END-IF
+    END-PERFORM
+
+    *> The loop above also stops cleanly at WS-MAX-PARAS - if tags are
+    *> still waiting past that point, paragraphs are being dropped,
+    *> not just the one captured paragraph's text being cut short.
+    IF WS-PARA-COUNT >= WS-MAX-PARAS AND WS-PTR <= LENGTH OF WS-SCAN-BUFFER
+        COMPUTE WS-REMAIN-LEN = LENGTH OF WS-SCAN-BUFFER - WS-PTR + 1
+        MOVE ZERO TO WS-TAG-COUNT
+        INSPECT WS-SCAN-BUFFER(WS-PTR:WS-REMAIN-LEN)
+            TALLYING WS-TAG-COUNT
+            FOR ALL WS-TAG-OPEN(1:WS-TAG-OPEN-LEN)
+        IF WS-TAG-COUNT > ZERO
+            MOVE 'Y' TO WS-PARA-TRUNC-FLAG
+        END-IF
+    END-IF.
+
+440-FIND-MATCHING-CLOSE.
+    *> The open tag just consumed may itself contain more of the same
+    *> tag nested inside it (<div> inside <div>, <table> inside
+    *> <table> are routine in real HTML) - the close tag that matches
+    *> it is not necessarily the first close tag found, it is the one
+    *> that brings the nesting depth back to zero. Scan forward
+    *> tracking depth, remembering where the content started, and
+    *> slice it out once the matching close tag is found.
+    MOVE WS-PTR TO WS-PARA-START
+    MOVE 1 TO WS-DEPTH
+    MOVE 'N' TO WS-CLOSE-FOUND-FLAG
+
+    PERFORM UNTIL WS-DEPTH = ZERO
+            OR WS-CLOSE-FOUND
+            OR WS-PTR > LENGTH OF WS-SCAN-BUFFER
+        UNSTRING WS-SCAN-BUFFER
+            DELIMITED BY WS-TAG-OPEN(1:WS-TAG-OPEN-LEN)
+                OR WS-TAG-CLOSE(1:WS-TAG-CLOSE-LEN)
+            INTO WS-JUNK
+            DELIMITER IN WS-DELIM-FOUND
+            WITH POINTER WS-PTR
+        END-UNSTRING
+
+        IF FUNCTION TRIM(WS-DELIM-FOUND) = FUNCTION TRIM(WS-TAG-CLOSE)
+            SUBTRACT 1 FROM WS-DEPTH
+            IF WS-DEPTH = ZERO
+                MOVE 'Y' TO WS-CLOSE-FOUND-FLAG
+            END-IF
+        ELSE
+            IF FUNCTION TRIM(WS-DELIM-FOUND) = FUNCTION TRIM(WS-TAG-OPEN)
+                ADD 1 TO WS-DEPTH
+            ELSE
+                *> no more delimiters before the end of the buffer -
+                *> an unmatched open tag
+                MOVE ZERO TO WS-DEPTH
+            END-IF
+        END-IF
+    END-PERFORM
+
+    IF WS-CLOSE-FOUND
+        COMPUTE WS-PARA-LEN =
+            WS-PTR - WS-TAG-CLOSE-LEN - WS-PARA-START
+        IF WS-PARA-LEN > ZERO
+            ADD 1 TO WS-PARA-COUNT
+            IF WS-PARA-LEN > LENGTH OF WS-PARA-ENTRY(WS-PARA-COUNT)
+                MOVE 'Y' TO WS-PARA-TRUNC-FLAG
+                MOVE LENGTH OF WS-PARA-ENTRY(WS-PARA-COUNT) TO WS-PARA-LEN
+            END-IF
+            MOVE SPACES TO WS-PARA-ENTRY(WS-PARA-COUNT)
+            MOVE WS-SCAN-BUFFER(WS-PARA-START:WS-PARA-LEN)
+                TO WS-PARA-ENTRY(WS-PARA-COUNT)
+        END-IF
+    ELSE
+        *> ran out of buffer before the nesting depth returned to
+        *> zero - an unmatched open tag, stop here. Anything already
+        *> consumed as "nesting" inside this unmatched tag (including
+        *> an otherwise well-formed pair of the same tag name that
+        *> happened to follow it) is lost, same as the WS-MAX-PARAS
+        *> cap and the >500-char single-paragraph case above - flag it
+        *> the same way.
+        MOVE 'Y' TO WS-DONE-FLAG
+        MOVE 'Y' TO WS-PARA-TRUNC-FLAG
+    END-IF.
+
+430-COMPUTE-CHECKSUM.
+    *> A position-weighted additive checksum over every character of
+    *> every extracted paragraph - weighting by WS-CHK-CHIDX makes a
+    *> rearrangement of characters/words (same characters, different
+    *> order) land on a different checksum instead of the identical
+    *> one a plain character sum would produce, without keeping two
+    *> full copies of the text in memory to compare directly.
+    *>
+    *> Two things a realistic page would hit if not guarded against:
+    *> 1. Summing out to LENGTH OF WS-PARA-ENTRY (500) instead of the
+    *>    actual extracted text length means every paragraph's trailing
+    *>    pad spaces get summed in too, inflating every entry by a
+    *>    large fixed amount. Bound the inner loop by the trimmed text
+    *>    length instead.
+    *> 2. An unbounded running total in a PIC 9(9) field wraps (COMPUTE
+    *>    has no ON SIZE ERROR here) well before WS-MAX-PARAS entries
+    *>    of real text have been summed, and a silent wrap can make two
+    *>    different captures collide on the same stored checksum.
+    *>    FUNCTION MOD after every term keeps the running total inside
+    *>    what SCRP-OUT-CHECKSUM can actually hold, with no SIZE ERROR
+    *>    possible at the point it is stored.
+    *> WS-PARA-ENTRY is right-padded with spaces (never left-padded),
+    *> so the length bound must only strip TRAILING spaces - a plain
+    *> FUNCTION TRIM strips both ends, which would misalign this loop
+    *> against a paragraph that legitimately starts with whitespace
+    *> (e.g. "<p>\n    Some text\n</p>") and undercount its real length.
+    MOVE ZERO TO WS-CHECKSUM
+    PERFORM VARYING WS-SUBIDX FROM 1 BY 1 UNTIL WS-SUBIDX > WS-PARA-COUNT
+        MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-PARA-ENTRY(WS-SUBIDX) TRAILING))
+            TO WS-CHK-TEXT-LEN
+        PERFORM VARYING WS-CHK-CHIDX FROM 1 BY 1
+                UNTIL WS-CHK-CHIDX > WS-CHK-TEXT-LEN
+            COMPUTE WS-CHECKSUM = FUNCTION MOD(WS-CHECKSUM +
+                FUNCTION ORD(WS-PARA-ENTRY(WS-SUBIDX)(WS-CHK-CHIDX:1))
+                * WS-CHK-CHIDX, 999999999)
+        END-PERFORM
+    END-PERFORM.
+
+550-CHANGE-DETECTION.
+    *> Compares this run's checksum for the current URL against the
+    *> same URL's checksum from the prior run's output file (loaded
+    *> into WS-PRIOR-TABLE by 170-LOAD-PRIOR-RESULTS). No matching
+    *> prior entry means this URL was not seen last time, so it is
+    *> flagged '?' rather than counted as changed or unchanged.
+    MOVE 'N' TO WS-PRIOR-FOUND-FLAG
+    PERFORM VARYING WS-PRIOR-IDX FROM 1 BY 1
+            UNTIL WS-PRIOR-IDX > WS-PRIOR-COUNT
+        IF WS-PRIOR-URL(WS-PRIOR-IDX) = SCRP-CTL-URL
+            MOVE 'Y' TO WS-PRIOR-FOUND-FLAG
+            IF WS-CHECKSUM = WS-PRIOR-CHECKSUM(WS-PRIOR-IDX)
+                MOVE 'N' TO WS-CHANGE-FLAG
+            ELSE
+                MOVE 'Y' TO WS-CHANGE-FLAG
+                DISPLAY "WEB-SCRAPE: CONTENT CHANGED FOR " SCRP-CTL-URL
+            END-IF
+            MOVE WS-PRIOR-COUNT TO WS-PRIOR-IDX
+        END-IF
+    END-PERFORM
+    IF NOT WS-PRIOR-FOUND
+        MOVE '?' TO WS-CHANGE-FLAG
+    END-IF.
+
+420-DERIVE-TAGS.
+    *> the control file only carries the opening tag (e.g. '<p>',
+    *> '<div>', '<h1>') - the matching closing tag is built from it
+    *> so ops only ever maintain one column per URL.
+    MOVE FUNCTION TRIM(SCRP-CTL-TAG) TO WS-TAG-OPEN
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(SCRP-CTL-TAG)) TO WS-TAG-OPEN-LEN
+    MOVE SPACES TO WS-TAG-CLOSE
+    STRING '</' DELIMITED BY SIZE
+           WS-TAG-OPEN(2:WS-TAG-OPEN-LEN - 2) DELIMITED BY SIZE
+           '>' DELIMITED BY SIZE
+        INTO WS-TAG-CLOSE
+    END-STRING
+    COMPUTE WS-TAG-CLOSE-LEN = WS-TAG-OPEN-LEN + 1.
+
+500-WRITE-OUTPUT-RECORDS.
+    INITIALIZE SCRP-OUT-RECORD
+    MOVE SCRP-CTL-URL TO SCRP-OUT-URL
+    MOVE WS-RUN-DATE TO SCRP-OUT-RUN-DATE
+    MOVE WS-RUN-TIME TO SCRP-OUT-RUN-TIME
+    MOVE ZERO TO SCRP-OUT-PARA-SEQ
+    MOVE WS-TRUNC-FLAG TO SCRP-OUT-TRUNC-FLAG
+    MOVE WS-PARA-TRUNC-FLAG TO SCRP-OUT-PARA-TRUNC-FLAG
+    MOVE WS-PARA-COUNT TO SCRP-OUT-PARA-COUNT
+    MOVE WS-CHECKSUM TO SCRP-OUT-CHECKSUM
+    MOVE WS-CHANGE-FLAG TO SCRP-OUT-CHANGE-FLAG
+    IF WS-FETCH-OK
+        MOVE 'S' TO SCRP-OUT-STATUS
+    ELSE
+        MOVE 'F' TO SCRP-OUT-STATUS
+        MOVE WS-FAIL-REASON TO SCRP-OUT-TEXT
+        MOVE FUNCTION LENGTH(FUNCTION TRIM(SCRP-OUT-TEXT))
+            TO SCRP-OUT-TEXT-LEN
+    END-IF
+    WRITE SCRP-OUT-RECORD
+
+    PERFORM VARYING WS-SUBIDX FROM 1 BY 1
+            UNTIL WS-SUBIDX > WS-PARA-COUNT
+        INITIALIZE SCRP-OUT-RECORD
+        MOVE SCRP-CTL-URL TO SCRP-OUT-URL
+        MOVE WS-RUN-DATE TO SCRP-OUT-RUN-DATE
+        MOVE WS-RUN-TIME TO SCRP-OUT-RUN-TIME
+        MOVE WS-SUBIDX TO SCRP-OUT-PARA-SEQ
+        MOVE 'S' TO SCRP-OUT-STATUS
+        MOVE WS-TRUNC-FLAG TO SCRP-OUT-TRUNC-FLAG
+        MOVE WS-PARA-TRUNC-FLAG TO SCRP-OUT-PARA-TRUNC-FLAG
+        MOVE WS-PARA-ENTRY(WS-SUBIDX) TO SCRP-OUT-TEXT
+        *> TRAILING-only trim, same reasoning as 430-COMPUTE-CHECKSUM -
+        *> a paragraph that starts with whitespace must not have its
+        *> reported length undercounted by stripping that leading
+        *> whitespace too.
+        MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-PARA-ENTRY(WS-SUBIDX) TRAILING))
+            TO SCRP-OUT-TEXT-LEN
+        WRITE SCRP-OUT-RECORD
+    END-PERFORM.
+
+600-WRITE-AUDIT-RECORD.
+    *> One audit record per URL processed (feature request 008), kept
+    *> separate from SCRPOUT.DAT so compliance review does not depend
+    *> on the shape of the scrape results file.
+    INITIALIZE SCRP-AUD-RECORD
+    MOVE WS-RUN-DATE TO SCRP-AUD-RUN-DATE
+    MOVE WS-RUN-TIME TO SCRP-AUD-RUN-TIME
+    MOVE WS-OPERATOR-ID TO SCRP-AUD-OPERATOR
+    MOVE WS-JOB-ID TO SCRP-AUD-JOB-ID
+    MOVE WS-CTL-SEQ TO SCRP-AUD-SEQ
+    MOVE SCRP-CTL-URL TO SCRP-AUD-URL
+    MOVE WS-PARA-COUNT TO SCRP-AUD-PARA-COUNT
+    IF WS-FETCH-OK
+        MOVE 'S' TO SCRP-AUD-STATUS
+    ELSE
+        MOVE 'F' TO SCRP-AUD-STATUS
+    END-IF
+    WRITE SCRP-AUD-RECORD.
