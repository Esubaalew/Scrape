@@ -0,0 +1,90 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. Web-Scrape-Report.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OUT-FILE
+        ASSIGN TO "SCRPOUT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-OUT-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  OUT-FILE.
+    COPY SCRPOUT.
+
+WORKING-STORAGE SECTION.
+01  WS-OUT-FILE-STATUS          PIC XX.
+01  WS-EOF-FLAG                 PIC X(1) VALUE 'N'.
+    88  WS-AT-EOF               VALUE 'Y'.
+
+01  WS-URLS-ATTEMPTED           PIC 9(4) VALUE ZERO.
+01  WS-URLS-SUCCEEDED           PIC 9(4) VALUE ZERO.
+01  WS-URLS-FAILED              PIC 9(4) VALUE ZERO.
+01  WS-GRAND-TOTAL-BYTES        PIC 9(9) VALUE ZERO.
+
+01  WS-HAVE-GROUP-FLAG          PIC X(1) VALUE 'N'.
+    88  WS-HAVE-GROUP           VALUE 'Y'.
+01  WS-CUR-URL                  PIC X(200).
+01  WS-CUR-STATUS               PIC X(1).
+01  WS-CUR-BYTES                PIC 9(9).
+
+PROCEDURE DIVISION.
+
+000-MAIN-PROCESS.
+    OPEN INPUT OUT-FILE
+    IF WS-OUT-FILE-STATUS NOT = "00"
+        DISPLAY "WEB-SCRAPE-REPORT: UNABLE TO OPEN SCRPOUT.DAT, STATUS="
+            WS-OUT-FILE-STATUS
+        STOP RUN
+    END-IF
+
+    PERFORM UNTIL WS-AT-EOF
+        READ OUT-FILE
+            AT END
+                MOVE 'Y' TO WS-EOF-FLAG
+            NOT AT END
+                PERFORM 200-PROCESS-RECORD
+        END-READ
+    END-PERFORM
+
+    IF WS-HAVE-GROUP
+        PERFORM 300-FLUSH-SITE-TOTAL
+    END-IF
+
+    CLOSE OUT-FILE
+    PERFORM 900-PRINT-SUMMARY
+    STOP RUN.
+
+200-PROCESS-RECORD.
+    IF SCRP-OUT-PARA-SEQ = ZERO
+        IF WS-HAVE-GROUP
+            PERFORM 300-FLUSH-SITE-TOTAL
+        END-IF
+        MOVE SCRP-OUT-URL TO WS-CUR-URL
+        MOVE SCRP-OUT-STATUS TO WS-CUR-STATUS
+        MOVE ZERO TO WS-CUR-BYTES
+        MOVE 'Y' TO WS-HAVE-GROUP-FLAG
+        ADD 1 TO WS-URLS-ATTEMPTED
+        IF SCRP-OUT-SUCCESS
+            ADD 1 TO WS-URLS-SUCCEEDED
+        ELSE
+            ADD 1 TO WS-URLS-FAILED
+        END-IF
+    ELSE
+        ADD SCRP-OUT-TEXT-LEN TO WS-CUR-BYTES
+    END-IF.
+
+300-FLUSH-SITE-TOTAL.
+    DISPLAY WS-CUR-URL(1:60) " STATUS=" WS-CUR-STATUS
+        " BYTES=" WS-CUR-BYTES
+    ADD WS-CUR-BYTES TO WS-GRAND-TOTAL-BYTES.
+
+900-PRINT-SUMMARY.
+    DISPLAY " "
+    DISPLAY "===== WEB-SCRAPE DAILY SUMMARY ====="
+    DISPLAY "URLS ATTEMPTED .......... " WS-URLS-ATTEMPTED
+    DISPLAY "URLS SUCCEEDED ........... " WS-URLS-SUCCEEDED
+    DISPLAY "URLS FAILED .............. " WS-URLS-FAILED
+    DISPLAY "TOTAL TEXT BYTES CAPTURED  " WS-GRAND-TOTAL-BYTES.
