@@ -0,0 +1,29 @@
+    *> SCRPOUT - scrape results record: source URL, run date/time and
+    *> the extracted text, so results survive past the job log
+    *> (feature request 001). One header record (SCRP-OUT-PARA-SEQ
+    *> equal to zero) is written per URL, followed by one detail
+    *> record per extracted paragraph (feature request 004). The
+    *> checksum and change flag (feature request 009) are only
+    *> meaningful on the header record - a checksum over all of a
+    *> URL's extracted text, compared against the same URL's checksum
+    *> in the prior run's output file.
+    01  SCRP-OUT-RECORD.
+        05  SCRP-OUT-URL            PIC X(200).
+        05  SCRP-OUT-RUN-DATE       PIC X(8).
+        05  SCRP-OUT-RUN-TIME       PIC X(8).
+        05  SCRP-OUT-PARA-SEQ       PIC 9(4).
+        05  SCRP-OUT-STATUS         PIC X(1).
+            88  SCRP-OUT-SUCCESS    VALUE 'S'.
+            88  SCRP-OUT-FAILED     VALUE 'F'.
+        05  SCRP-OUT-TRUNC-FLAG     PIC X(1).
+            88  SCRP-OUT-TRUNCATED  VALUE 'Y'.
+        05  SCRP-OUT-PARA-TRUNC-FLAG PIC X(1).
+            88  SCRP-OUT-PARA-TRUNCATED VALUE 'Y'.
+        05  SCRP-OUT-PARA-COUNT     PIC 9(4).
+        05  SCRP-OUT-TEXT-LEN       PIC 9(6).
+        05  SCRP-OUT-CHECKSUM       PIC 9(9).
+        05  SCRP-OUT-CHANGE-FLAG    PIC X(1).
+            88  SCRP-OUT-CHANGED    VALUE 'Y'.
+            88  SCRP-OUT-UNCHANGED  VALUE 'N'.
+            88  SCRP-OUT-NO-PRIOR   VALUE '?'.
+        05  SCRP-OUT-TEXT           PIC X(500).
