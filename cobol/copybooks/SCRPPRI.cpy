@@ -0,0 +1,20 @@
+    *> SCRPPRI - prior-run scrape results record (feature request 009).
+    *> Field-for-field identical layout to SCRPOUT.cpy - SCRPPRI.DAT is
+    *> physically a copy of a previous day's SCRPOUT.DAT, rotated into
+    *> place as an operational step between runs (a GDG generation
+    *> shift in a real shop). A separate record name is used only
+    *> because COBOL will not allow the same 01-level name to appear
+    *> in two FDs of the same program.
+    01  PRI-OUT-RECORD.
+        05  PRI-OUT-URL             PIC X(200).
+        05  PRI-OUT-RUN-DATE        PIC X(8).
+        05  PRI-OUT-RUN-TIME        PIC X(8).
+        05  PRI-OUT-PARA-SEQ        PIC 9(4).
+        05  PRI-OUT-STATUS          PIC X(1).
+        05  PRI-OUT-TRUNC-FLAG      PIC X(1).
+        05  PRI-OUT-PARA-TRUNC-FLAG PIC X(1).
+        05  PRI-OUT-PARA-COUNT      PIC 9(4).
+        05  PRI-OUT-TEXT-LEN        PIC 9(6).
+        05  PRI-OUT-CHECKSUM        PIC 9(9).
+        05  PRI-OUT-CHANGE-FLAG     PIC X(1).
+        05  PRI-OUT-TEXT            PIC X(500).
