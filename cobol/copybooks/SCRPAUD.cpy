@@ -0,0 +1,13 @@
+    *> SCRPAUD - audit trail record (feature request 008).
+    *> One record per URL processed, appended for every run so
+    *> compliance can answer "when/how often did we pull this page"
+    *> straight from the file instead of spool archives.
+    01  SCRP-AUD-RECORD.
+        05  SCRP-AUD-RUN-DATE       PIC X(8).
+        05  SCRP-AUD-RUN-TIME       PIC X(8).
+        05  SCRP-AUD-OPERATOR       PIC X(8).
+        05  SCRP-AUD-JOB-ID         PIC X(8).
+        05  SCRP-AUD-SEQ            PIC 9(4).
+        05  SCRP-AUD-URL            PIC X(200).
+        05  SCRP-AUD-STATUS         PIC X(1).
+        05  SCRP-AUD-PARA-COUNT     PIC 9(4).
