@@ -0,0 +1,8 @@
+    *> SCRPCTL - control record: one URL to scrape, and the opening
+    *> tag to extract for it, per record. Lets ops add a site to
+    *> watch, or change what tag is scraped from it, as a data change
+    *> to this file instead of a code change and recompile
+    *> (feature requests 000 and 007).
+    01  SCRP-CTL-RECORD.
+        05  SCRP-CTL-URL            PIC X(200).
+        05  SCRP-CTL-TAG            PIC X(20).
