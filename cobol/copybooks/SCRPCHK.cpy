@@ -0,0 +1,12 @@
+    *> SCRPCHK - checkpoint/restart record (feature request 005).
+    *> Single record naming the last control-file sequence number
+    *> completed successfully on a given run date, and whether that
+    *> run date's full control file was worked through to the end.
+    *> The complete flag lets a deliberate same-day rerun (not just an
+    *> abend restart) reprocess the whole list instead of finding a
+    *> same-date checkpoint and skipping every URL as "already done".
+    01  SCRP-CHK-RECORD.
+        05  SCRP-CHK-RUN-DATE       PIC X(8).
+        05  SCRP-CHK-LAST-SEQ       PIC 9(4).
+        05  SCRP-CHK-COMPLETE-FLAG  PIC X(1).
+            88  SCRP-CHK-COMPLETE   VALUE 'Y'.
